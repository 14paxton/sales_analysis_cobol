@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOPPERF.
+       AUTHOR. BRANDON PAXTON.
+       DATE-COMPILED.
+      **************************************************************
+      * PURPOSE:  THIS PROGRAM READS THE MET-QUOTA-REPORT FILE
+      * PRODUCED BY CBL01 AND PRINTS A "TOP PERFORMERS" LEADERBOARD,
+      * RANKED WITHIN EACH DISTRICT BY PERCENTAGE OVER QUOTA,
+      * HIGHEST PERCENTAGE FIRST.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MET-QUOTA-REPORT
+           ASSIGN TO METQTAo.
+
+           SELECT TOP-PERFORMERS-REPORT
+           ASSIGN TO TOPPRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MET-QUOTA-REPORT
+            RECORD CONTAINS 36 CHARACTERS.
+
+           COPY MQRECORD.
+
+       FD  TOP-PERFORMERS-REPORT
+             RECORD CONTAINS 132 CHARACTERS.
+
+       01  PRINT-REC        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-FIELDS.
+             05 MORE-RECORDS      PIC X   VALUE 'Y'.
+                  88 NO-RECORDS            VALUE 'N'.
+             05 WS-PERFORMER-COUNT   PIC 9(4) VALUE ZERO.
+             05 WS-RANK-COUNTER      PIC 999  VALUE ZERO.
+             05 WS-LAST-DIST-NO      PIC 9(4) VALUE ZERO.
+
+       01  PRINT-FIELDS.
+             05  PAGE-COUNT       PIC 9(3)  VALUE ZERO.
+             05  LINES-ON-PAGE    PIC 9(2)  VALUE 50.
+             05  LINE-COUNT       PIC 9(2)  VALUE 99.
+
+       01  CURRENT-DATE-AND-TIME.
+             05  CD-YEAR          PIC 9999.
+             05  CD-MONTH         PIC 99.
+             05  CD-DAY           PIC 99.
+             05                   PIC X(12).
+
+       01  PERFORMER-TABLE.
+             05  PT-ENTRY OCCURS 1 TO 2000 TIMES
+                     DEPENDING ON WS-PERFORMER-COUNT
+                     ASCENDING KEY IS PT-DISTRICT-NUM
+                     DESCENDING KEY IS PT-PERCENT-OVER
+                     INDEXED BY PT-IDX.
+                 10  PT-DISTRICT-NUM   PIC 9(4).
+                 10  PT-BRANCH-NUM     PIC 9(2).
+                 10  PT-SALES-NO       PIC 9(2).
+                 10  PT-STORE-NAME     PIC X(15).
+                 10  PT-SALES-AMOUNT   PIC 9(5)V99.
+                 10  PT-QUOTA-AMT      PIC 9(4)V99.
+                 10  PT-PERCENT-OVER   PIC S9(3)V99.
+
+       01  HEADING-LINE-1.
+             05                   PIC X(40) VALUE SPACES.
+             05   PIC X(30)  VALUE 'T O P  P E R F O R M E R S'.
+
+       01  HEADING-LINE-2.
+           05                    PIC X(17)   VALUE spaces.
+           05                    PIC x(4)    VALUE 'RANK'.
+           05                    PIC X(4)   VALUE spaces.
+           05                    PIC X(8)   VALUE 'DISTRICT'.
+           05                    PIC X(3)   VALUE spaces.
+           05                    PIC X(11)   VALUE 'SALESPERSON'.
+           05                    PIC X(5)   VALUE spaces.
+           05                    PIC X(5)   VALUE 'STORE'.
+           05                    PIC X(14)   VALUE spaces.
+           05                    PIC X(12)   VALUE 'SALES AMOUNT'.
+           05                    PIC X(6)   VALUE spaces.
+           05                    PIC X(12)  VALUE '% OVER QUOTA'.
+
+       01 RANK-LINE.
+            05                    PIC X(17) VALUE SPACES.
+            05  RL-RANK           PIC ZZ9.
+            05                    PIC X(5) VALUE SPACE.
+            05  RL-DIST-NO        PIC ZZZZ.
+            05                    PIC X(11) VALUE SPACE.
+            05  RL-SALES-NO       PIC ZZ.
+            05                    PIC X(10)  VALUE SPACE.
+            05  RL-Store-name     PIC x(15).
+            05                    PIC X(6).
+            05  RL-SALES-AMOUNT   PIC ZZ,ZZ9.99.
+            05                    PIC X(6) VALUE SPACE.
+            05  RL-PERCENT-OVER   PIC ZZ9.99.
+            05                    PIC X(1) VALUE '%'.
+
+       01 DISTRICT-HEADER-LINE.
+            05                    PIC X(17) VALUE SPACES.
+            05                    PIC X(9) VALUE 'DISTRICT '.
+            05  DHL-DIST-NO       PIC ZZZZ.
+            05                    PIC X(1) VALUE SPACE.
+
+       01  TOTALS-LINE.
+            05                     PIC X(17) VALUE SPACES.
+            05                     PIC X(17)
+              VALUE 'TOTAL PERFORMERS:'.
+            05 TL-TOTAL-PERFORMERS PIC Z,ZZ9.
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+
+      * 000-MAIN.
+      *  - PERFORM 100-HSK
+      *  - LOAD EVERY MET-QUOTA RECORD INTO THE PERFORMER TABLE
+      *  - SORT THE TABLE BY DISTRICT/PERCENT OVER QUOTA
+      *  - PRINT THE RANKED LEADERBOARD
+      *  - PERFORM 120-EOJ
+      ***************************************************************
+       000-MAIN.
+
+              PERFORM 100-HSK.
+
+              PERFORM UNTIL MORE-RECORDS = 'N'
+                  READ MET-QUOTA-REPORT
+                      AT END
+                        SET NO-RECORDS TO TRUE
+                      NOT AT END
+                        PERFORM 110-LOAD-PERFORMER
+                  END-READ
+              END-PERFORM.
+
+              PERFORM 115-RANK-PERFORMERS.
+
+              PERFORM 130-PRINT-LEADERBOARD.
+
+              PERFORM 120-EOJ.
+
+              STOP RUN.
+
+      ***************************************************************
+      * 100-HSK.
+      *  - FILES ARE OPENED TO BEGIN PROCESSING
+      ***************************************************************
+       100-HSK.
+
+           OPEN INPUT MET-QUOTA-REPORT
+           OUTPUT TOP-PERFORMERS-REPORT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+
+      ***************************************************************
+      * 110-LOAD-PERFORMER.
+      *  - EACH MET-QUOTA RECORD'S PERCENTAGE OVER QUOTA IS COMPUTED
+      *  - AND THE RECORD IS ADDED TO THE IN-MEMORY TABLE
+      ***************************************************************
+       110-LOAD-PERFORMER.
+
+           ADD 1 TO WS-PERFORMER-COUNT.
+
+           MOVE MQ-DISTRICT-NUM TO PT-DISTRICT-NUM(WS-PERFORMER-COUNT)
+           MOVE MQ-BRANCH-NUM   TO PT-BRANCH-NUM(WS-PERFORMER-COUNT)
+           MOVE MQ-SALES-NO     TO PT-SALES-NO(WS-PERFORMER-COUNT)
+           MOVE MQ-STORE-NAME   TO PT-STORE-NAME(WS-PERFORMER-COUNT)
+           MOVE MQ-SALES-AMOUNT TO PT-SALES-AMOUNT(WS-PERFORMER-COUNT)
+           MOVE MQ-QUOTA-AMT    TO PT-QUOTA-AMT(WS-PERFORMER-COUNT).
+
+           IF MQ-QUOTA-AMT > ZERO
+               COMPUTE PT-PERCENT-OVER(WS-PERFORMER-COUNT) ROUNDED =
+                   ((MQ-SALES-AMOUNT - MQ-QUOTA-AMT) / MQ-QUOTA-AMT)
+                       * 100
+           ELSE
+               MOVE ZERO TO PT-PERCENT-OVER(WS-PERFORMER-COUNT)
+           END-IF.
+
+      ***************************************************************
+      * 115-RANK-PERFORMERS.
+      *  - THE TABLE IS SORTED ASCENDING BY DISTRICT AND DESCENDING
+      *  - BY PERCENT OVER QUOTA SO THE TOP PERFORMER IN EACH
+      *  - DISTRICT PRINTS FIRST
+      ***************************************************************
+       115-RANK-PERFORMERS.
+
+           IF WS-PERFORMER-COUNT > 0
+               SORT PT-ENTRY
+                   ASCENDING KEY PT-DISTRICT-NUM
+                   DESCENDING KEY PT-PERCENT-OVER
+           END-IF.
+
+      ***************************************************************
+      * 130-PRINT-LEADERBOARD.
+      *  - WALKS THE SORTED TABLE, RESTARTING THE RANK COUNTER AND
+      *  - PRINTING A DISTRICT HEADER EACH TIME THE DISTRICT CHANGES
+      ***************************************************************
+       130-PRINT-LEADERBOARD.
+
+           MOVE ZERO TO WS-RANK-COUNTER
+           MOVE ZERO TO WS-LAST-DIST-NO.
+
+           PERFORM VARYING PT-IDX FROM 1 BY 1
+                   UNTIL PT-IDX > WS-PERFORMER-COUNT
+
+               IF PT-DISTRICT-NUM(PT-IDX) NOT = WS-LAST-DIST-NO
+                   OR LINE-COUNT >= LINES-ON-PAGE
+                   PERFORM 200-PRINT-HEADING-LINES
+                   MOVE ZERO TO WS-RANK-COUNTER
+                   MOVE PT-DISTRICT-NUM(PT-IDX) TO WS-LAST-DIST-NO
+               END-IF
+
+               ADD 1 TO WS-RANK-COUNTER
+               MOVE WS-RANK-COUNTER      TO RL-RANK
+               MOVE PT-DISTRICT-NUM(PT-IDX) TO RL-DIST-NO
+               MOVE PT-SALES-NO(PT-IDX)     TO RL-SALES-NO
+               MOVE PT-STORE-NAME(PT-IDX)   TO RL-Store-name
+               MOVE PT-SALES-AMOUNT(PT-IDX) TO RL-SALES-AMOUNT
+               MOVE PT-PERCENT-OVER(PT-IDX) TO RL-PERCENT-OVER
+
+               MOVE RANK-LINE TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINES
+               ADD 1 TO LINE-COUNT
+           END-PERFORM.
+
+           MOVE WS-PERFORMER-COUNT TO TL-TOTAL-PERFORMERS.
+           MOVE TOTALS-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+
+      ***************************************************************
+      * 200-PRINT-HEADING-LINES.
+      *  - PRINTS THE REPORT HEADINGS AND, WHEN THE DISTRICT IS
+      *  - CHANGING, THE DISTRICT HEADER LINE
+      ***************************************************************
+       200-PRINT-HEADING-LINES.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE HEADING-LINE-1 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+
+           MOVE PT-DISTRICT-NUM(PT-IDX) TO DHL-DIST-NO.
+           MOVE DISTRICT-HEADER-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO TO LINE-COUNT.
+
+      ***************************************************************
+      * 120-EOJ.
+      *  - FILES ARE CLOSED
+      ***************************************************************
+       120-EOJ.
+
+           CLOSE MET-QUOTA-REPORT
+                 TOP-PERFORMERS-REPORT.
