@@ -16,6 +16,23 @@
            SELECT STORE-REPORT
            ASSIGN TO SALSDATI.
 
+           SELECT QUOTA-TABLE-FILE
+           ASSIGN TO QUOTATAB.
+
+           SELECT STORE-MASTER
+           ASSIGN TO STORMSTR
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SM-KEY
+           FILE STATUS IS WS-SM-STATUS.
+
+           SELECT YTD-MASTER
+           ASSIGN TO YTDMAST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS YM-KEY
+           FILE STATUS IS WS-YM-STATUS.
+
            SELECT BELOW-QUOTA-REPORT
            ASSIGN TO BLWQTAO.
 
@@ -25,6 +42,35 @@
            select sales-report
            ASSIGN TO SLSRPRT.
 
+           SELECT REJECT-REPORT
+           ASSIGN TO REJCTOUT.
+
+           SELECT CONTROL-CARD
+           ASSIGN TO CTLCARD
+           FILE STATUS IS WS-CC-STATUS.
+
+           SELECT SALES-EXTRACT
+           ASSIGN TO SLSEXTR.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO CHKPOINT
+           FILE STATUS IS WS-CP-STATUS.
+
+           SELECT SALES-RPT-SCRATCH
+           ASSIGN TO SLSRPRS.
+
+           SELECT BELOW-QUOTA-SCRATCH
+           ASSIGN TO BLWQTAS.
+
+           SELECT MET-QUOTA-SCRATCH
+           ASSIGN TO METQTAS.
+
+           SELECT REJECT-SCRATCH
+           ASSIGN TO REJCTOUS.
+
+           SELECT SALES-EXTRACT-SCRATCH
+           ASSIGN TO SLSEXTRS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -41,6 +87,37 @@
            05                      PIC X(12).
            05  SD-SALES-AMOUNT     PIC 9(5)V99.
 
+       FD  QUOTA-TABLE-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+
+       01  QUOTA-REC.
+           05  QT-DIST-NO          PIC 9(4).
+           05  QT-BRANCH-NO        PIC 9(2).
+           05  QT-AMOUNT           PIC 9(4)V99.
+
+       FD  STORE-MASTER
+           RECORD CONTAINS 66 CHARACTERS.
+
+       01  STORE-MASTER-REC.
+           05  SM-KEY.
+               10  SM-BRANCH-NO        PIC X(2).
+               10  SM-SALES-NO         PIC X(2).
+           05  SM-MANAGER-NAME         PIC X(20).
+           05  SM-STORE-ADDRESS        PIC X(30).
+           05  SM-PHONE-NUMBER         PIC X(12).
+
+       FD  YTD-MASTER
+           RECORD CONTAINS 27 CHARACTERS.
+
+       01  YTD-MASTER-REC.
+           05  YM-KEY.
+               10  YM-DIST-NO          PIC X(4).
+               10  YM-BRANCH-NO        PIC X(2).
+               10  YM-SALES-NO         PIC X(2).
+           05  YM-YTD-AMT              PIC 9(7)V99.
+           05  YM-MTD-AMT              PIC 9(6)V99.
+           05  YM-MTD-MONTH            PIC 99.
+
        FD  BELOW-QUOTA-REPORT
            RECORD CONTAINS 30 CHARACTERS.
 
@@ -52,31 +129,164 @@
             05  BQ-SALES-AMOUNT      PIC 9(5)V99.
 
        FD  MET-QUOTA-REPORT
-            RECORD CONTAINS 30 CHARACTERS.
+            RECORD CONTAINS 36 CHARACTERS.
 
-       01  MET-QUOTA.
-            05  MQ-DISTRICT-NUM      PIC 9(4).
-            05  MQ-BRANCH-NUM        PIC 9(2).
-            05  MQ-SALES-NO          PIC 9(2).
-            05  MQ-STORE-NAME        PIC X(15).
-            05  MQ-SALES-AMOUNT      PIC 9(5)V99.
+           COPY MQRECORD.
 
        FD  SALES-REPORT
              RECORD CONTAINS 132 CHARACTERS.
 
        01  PRINT-REC        PIC X(132).
 
+       FD  REJECT-REPORT
+             RECORD CONTAINS 104 CHARACTERS.
+
+       01  REJECT-RECORD.
+           05  RJ-ORIGINAL-RECORD   PIC X(74).
+           05  RJ-REASON            PIC X(30).
+
+       FD  CONTROL-CARD
+             RECORD CONTAINS 22 CHARACTERS.
+
+       01  CONTROL-CARD-REC.
+           05  CC-OVERRIDE-DATE      PIC X(8).
+           05  CC-TSO-ID             PIC X(7).
+           05  CC-QUOTA-OVERRIDE     PIC 9(4)V99.
+           05  CC-RESTART-REQUESTED  PIC X(1).
+
+       FD  SALES-EXTRACT
+             RECORD CONTAINS 60 CHARACTERS.
+
+       01  SALES-EXTRACT-REC    PIC X(60).
+
+       FD  CHECKPOINT-FILE
+             RECORD CONTAINS 100 CHARACTERS.
+
+       01  CHECKPOINT-REC.
+           05  CP-DIST-NO             PIC 9(4).
+           05  CP-BRANCH-NO           PIC 99.
+           05  CP-SALES-NO            PIC 99.
+           05  CP-TOTAL-FINAL-AMT     PIC 9(13)V99.
+           05  CP-TOTAL-STORES        PIC 999.
+           05  CP-TOTAL-STORES-BELOW  PIC 99.
+           05  CP-REJECT-COUNT        PIC 9(4).
+           05  CP-PAGE-COUNT          PIC 9(3).
+           05  CP-LINE-COUNT          PIC 99.
+           05  CP-TOTAL-DISTRICT-AMT  PIC 9(12)V99.
+           05  CP-TOTAL-BRANCH-AMT    PIC 9(12)V99.
+           05  CP-SLS-RPT-RECS        PIC 9(7).
+           05  CP-BLW-RECS            PIC 9(7).
+           05  CP-MET-RECS            PIC 9(7).
+           05  CP-RJT-RECS            PIC 9(7).
+           05  CP-EXT-RECS            PIC 9(7).
+
+       FD  SALES-RPT-SCRATCH
+             RECORD CONTAINS 132 CHARACTERS.
+
+       01  SALES-RPT-SCR-REC    PIC X(132).
+
+       FD  BELOW-QUOTA-SCRATCH
+             RECORD CONTAINS 30 CHARACTERS.
+
+       01  BELOW-QUOTA-SCR-REC  PIC X(30).
+
+       FD  MET-QUOTA-SCRATCH
+             RECORD CONTAINS 36 CHARACTERS.
+
+       01  MET-QUOTA-SCR-REC    PIC X(36).
+
+       FD  REJECT-SCRATCH
+             RECORD CONTAINS 104 CHARACTERS.
+
+       01  REJECT-SCR-REC       PIC X(104).
+
+       FD  SALES-EXTRACT-SCRATCH
+             RECORD CONTAINS 60 CHARACTERS.
+
+       01  SALES-EXTRACT-SCR-REC PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01  WORK-FIELDS.
              05 MORE-RECORDS      PIC X   VALUE 'Y'.
                   88 NO-RECORDS            VALUE 'N'.
-             05 WS-QUOTA          PIC 9(4)v99 value 4500.
+             05 WS-QUOTA          PIC 9(4)v99.
+             05 WS-DEFAULT-QUOTA  PIC 9(4)v99 value 4500.
              05 WS-DIST-NO        PIC 9999.
              05 WS-BRANCH-NO      PIC 99.
              05 WS-SALES-NO       PIC 99.
              05 WS-FIRST-REC      PIC X  VALUE "Y".
                  88  NOT-FIRST         VALUE "N".
+             05 WS-QT-EOF         PIC X  VALUE "N".
+                 88  QT-NO-MORE        VALUE "Y".
+             05 WS-SEQ-ERROR      PIC X  VALUE "N".
+                 88  SEQUENCE-ERROR-FOUND   VALUE "Y".
+             05 WS-SM-STATUS      PIC X(2).
+                 88  SM-FOUND            VALUE "00".
+                 88  SM-NOT-FOUND        VALUE "23".
+             05 WS-YM-STATUS      PIC X(2).
+                 88  YM-FOUND            VALUE "00".
+                 88  YM-NOT-FOUND        VALUE "23".
+             05 WS-YTD-BASE       PIC 9(7)V99 VALUE ZERO.
+             05 WS-MTD-BASE       PIC 9(6)V99 VALUE ZERO.
+             05 WS-VALID-RECORD   PIC X  VALUE "Y".
+                 88  RECORD-IS-VALID     VALUE "Y".
+             05 WS-REJECT-COUNT   PIC 9(4) VALUE ZERO.
+             05 WS-CC-STATUS      PIC X(2).
+                 88  CC-FILE-OK          VALUE "00".
+             05 WS-CC-OPENED      PIC X  VALUE "N".
+             05 WS-QUOTA-OVERRIDE PIC X  VALUE "N".
+                 88  QUOTA-OVERRIDE-ACTIVE    VALUE "Y".
+             05 WS-QUOTA-OVERRIDE-AMT PIC 9(4)V99 VALUE ZERO.
+             05 WS-EXTRACT-STATUS PIC X(11).
+             05 WS-EXTRACT-AMT    PIC Z(5)9.99.
+             05 WS-CP-STATUS      PIC X(2).
+                 88  CP-FILE-OK          VALUE "00".
+             05 WS-RESTART        PIC X  VALUE "N".
+                 88  RESTART-ACTIVE      VALUE "Y".
+             05 WS-RESTART-REQUESTED PIC X  VALUE "N".
+                 88  RESTART-REQUESTED   VALUE "Y".
+             05 WS-BQ-RECCOUNT    PIC 9(7) VALUE ZERO.
+             05 WS-MQ-RECCOUNT    PIC 9(7) VALUE ZERO.
+             05 WS-BQ-EOF         PIC X  VALUE "N".
+                 88  BQ-NO-MORE          VALUE "Y".
+             05 WS-MQ-EOF         PIC X  VALUE "N".
+                 88  MQ-NO-MORE          VALUE "Y".
+             05 WS-SLS-RPT-RECS   PIC 9(7) VALUE ZERO.
+             05 WS-BLW-RECS       PIC 9(7) VALUE ZERO.
+             05 WS-MET-RECS       PIC 9(7) VALUE ZERO.
+             05 WS-RJT-RECS       PIC 9(7) VALUE ZERO.
+             05 WS-EXT-RECS       PIC 9(7) VALUE ZERO.
+             05 WS-SCR-COPIED     PIC 9(7) VALUE ZERO.
+             05 WS-SCR-EOF        PIC X  VALUE "N".
+                 88  SCR-NO-MORE         VALUE "Y".
+             05 WS-PERSON-VALID-COUNT PIC 9(4) VALUE ZERO.
+             05 WS-BRANCH-VALID-COUNT PIC 9(4) VALUE ZERO.
+             05 WS-DIST-VALID-COUNT   PIC 9(4) VALUE ZERO.
+
+       01  QUOTA-TABLE.
+             05  QT-ENTRY-COUNT    PIC 9(4)  VALUE ZERO.
+             05  QT-ENTRIES OCCURS 1 TO 500 TIMES
+                     DEPENDING ON QT-ENTRY-COUNT
+                     INDEXED BY QT-IDX.
+                 10  QT-TBL-DIST-NO    PIC 9(4).
+                 10  QT-TBL-BRANCH-NO  PIC 9(2).
+                 10  QT-TBL-AMOUNT     PIC 9(4)V99.
+
+       01  DISTRICT-ATTAINMENT-TABLE.
+             05  DA-ENTRY-COUNT    PIC 9(4)  VALUE ZERO.
+             05  DA-ENTRIES OCCURS 1 TO 500 TIMES
+                     DEPENDING ON DA-ENTRY-COUNT
+                     INDEXED BY DA-IDX.
+                 10  DA-DIST-NO        PIC 9(4).
+                 10  DA-BELOW-COUNT    PIC 9(4) VALUE ZERO.
+                 10  DA-MET-COUNT      PIC 9(4) VALUE ZERO.
+
+       01  WS-ATTAINMENT-FIELDS.
+             05  WS-DA-FOUND       PIC X  VALUE "N".
+                 88  DA-ENTRY-FOUND     VALUE "Y".
+             05  WS-DA-PCT         PIC ZZ9.99.
+             05  WS-RECONCILE-TOTAL PIC 9(7) VALUE ZERO.
 
        01  PRINT-FIELDS.
              05  PAGE-COUNT       PIC 9(3)  VALUE ZERO.
@@ -132,6 +342,10 @@
            05                    PIC X(5)   VALUE 'STORE'.
            05                    PIC X(16)   VALUE spaces.
            05                    PIC X(12)   VALUE 'SALES AMOUNT'.
+           05                    PIC X(25)   VALUE spaces.
+           05                    PIC X(3)   VALUE 'YTD'.
+           05                    PIC X(7)   VALUE spaces.
+           05                    PIC X(3)   VALUE 'MTD'.
 
        01 HEADING-LINE-4.
             05                    PIC X(18)   VALUE spaces.
@@ -143,7 +357,11 @@
            05                    PIC X(10)   VALUE spaces.
            05                    PIC X(4)   VALUE 'NAME'.
            05                    PIC X(18)   VALUE spaces.
-           05                    PIC X(12)   VALUE 'PER STORE'.
+           05                    PIC X(9)   VALUE 'PER STORE'.
+           05                    PIC X(27)   VALUE spaces.
+           05                    PIC X(7)   VALUE 'TO DATE'.
+           05                    PIC X(3)   VALUE spaces.
+           05                    PIC X(7)   VALUE 'TO DATE'.
 
 
         01 DETAIL-LINE.
@@ -161,6 +379,19 @@
             05 DL-BELOW-QUOTA.
                10 DL-MESSAGE PIC X(16) VALUE "BELOW QUOTA BY: ".
                10 DL-BQ-SUM  PIC $$,$$9.99.
+            05  DL-YTD-AMOUNT     PIC ZZZZZZ9.99.
+            05  DL-MTD-AMOUNT     PIC ZZZZZ9.99.
+
+       01 STORE-INFO-LINE.
+            05                    PIC X(19) VALUE SPACES.
+            05                    PIC X(5) VALUE "MGR: ".
+            05  SIL-MANAGER-NAME  PIC X(20).
+            05                    PIC X(3) VALUE SPACES.
+            05                    PIC X(6) VALUE "ADDR: ".
+            05  SIL-STORE-ADDRESS PIC X(30).
+            05                    PIC X(3) VALUE SPACES.
+            05                    PIC X(7) VALUE "PHONE: ".
+            05  SIL-PHONE-NUMBER  PIC X(12).
 
        01 SALES-PERSON-TOTALS-LINE.
             05                     PIC X(54) VALUE SPACES.
@@ -208,6 +439,46 @@
             05                     PIC X(38) VALUE SPACES.
             05                     PIC X(45)
               VALUE "* * * * *    END    OF    REPORT    * * * * *".
+            05                     PIC X(10) VALUE SPACES.
+            05                     PIC X(21)
+              VALUE "  RECORDS REJECTED: ".
+            05 TL2-REJECT-COUNT    PIC Z,ZZ9.
+
+       01  ATTAINMENT-HEADING-LINE.
+             05                    PIC X(27) VALUE SPACES.
+             05                    PIC X(54)
+               VALUE "DISTRICT ATTAINMENT RECONCILIATION SUMMARY".
+
+       01  ATTAINMENT-RESTART-NOTE-LINE.
+             05                    PIC X(21) VALUE SPACES.
+             05                    PIC X(46)
+        VALUE "NOTE: DISTRICTS BEFORE RESTART NOT SHOWN ABOVE".
+
+       01  ATTAINMENT-LINE.
+             05                    PIC X(29) VALUE SPACES.
+             05                    PIC X(9) VALUE "DISTRICT ".
+             05 AL-DIST-NO         PIC ZZZZ.
+             05                    PIC X(11) VALUE SPACES.
+             05                    PIC X(13) VALUE "BELOW QUOTA: ".
+             05 AL-BELOW-COUNT     PIC Z,ZZ9.
+             05                    PIC X(8) VALUE SPACES.
+             05                    PIC X(18) VALUE "AT/ABOVE QUOTA:  ".
+             05 AL-MET-COUNT       PIC Z,ZZ9.
+             05                    PIC X(4) VALUE SPACES.
+             05 AL-PCT-ATTAINED    PIC ZZ9.99.
+             05                    PIC X(12) VALUE "% ATTAINMENT".
+
+       01  RECONCILE-LINE.
+             05                    PIC X(29) VALUE SPACES.
+             05                    PIC X(34)
+               VALUE "TOTAL STORES RECONCILE TO BELOW +".
+             05                    PIC X(13) VALUE " MET QUOTA: ".
+             05 RL-RECONCILE-MSG   PIC X(11).
+
+       01  ERROR-TRAILER-LINE.
+             05                    PIC X(38) VALUE SPACES.
+             05                    PIC X(53)
+        VALUE "* * * * *  RUN TERMINATED - SEQUENCE ERROR  * * * * *".
 
 
 
@@ -224,6 +495,10 @@
 
               PERFORM 100-HSK.
 
+              IF RESTART-ACTIVE
+                  PERFORM 104-SKIP-TO-RESTART-POINT
+              END-IF.
+
               PERFORM UNTIL MORE-RECORDS = 'N'
                   READ STORE-REPORT
                       AT END
@@ -238,6 +513,10 @@
 
               PERFORM 120-EOJ.
 
+              IF SEQUENCE-ERROR-FOUND
+                  MOVE 16 TO RETURN-CODE
+              END-IF.
+
               STOP RUN.
 
       ***************************************************************
@@ -247,11 +526,32 @@
        100-HSK.
 
            OPEN INPUT STORE-REPORT
-           OUTPUT MET-QUOTA-REPORT
-                  BELOW-QUOTA-REPORT
-                  SALES-REPORT.
+                      QUOTA-TABLE-FILE
+                      STORE-MASTER
+           I-O   YTD-MASTER.
+
+           IF NOT SM-FOUND
+               DISPLAY "CBL01: STORE-MASTER OPEN FAILED, STATUS="
+                       WS-SM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF NOT YM-FOUND
+               DISPLAY "CBL01: YTD-MASTER OPEN FAILED, STATUS="
+                       WS-YM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 105-LOAD-QUOTA-TABLE.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+
+           PERFORM 106-READ-CONTROL-CARD.
+
+           PERFORM 103-CHECK-RESTART.
 
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME
            MOVE CD-MONTH             TO HL2-MONTH.
            MOVE CD-DAY               TO HL2-DAY.
            MOVE CD-YEAR              TO HL2-YEAR.
@@ -271,6 +571,374 @@
               WHEN 12        MOVE "DECEMBER"  TO HL2-MONTH
            END-EVALUATE.
       ***************************************************************
+      * 105-LOAD-QUOTA-TABLE.
+      *  - THE DISTRICT/BRANCH QUOTA TABLE IS READ INTO WORKING
+      *  - STORAGE ONE TIME SO 130-CREATE-DETAIL-LINE CAN LOOK UP
+      *  - THE QUOTA THAT APPLIES TO EACH INCOMING RECORD
+      ***************************************************************
+       105-LOAD-QUOTA-TABLE.
+
+           READ QUOTA-TABLE-FILE
+               AT END
+                 SET QT-NO-MORE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL QT-NO-MORE
+               ADD 1 TO QT-ENTRY-COUNT
+               MOVE QT-DIST-NO   TO QT-TBL-DIST-NO(QT-ENTRY-COUNT)
+               MOVE QT-BRANCH-NO TO QT-TBL-BRANCH-NO(QT-ENTRY-COUNT)
+               MOVE QT-AMOUNT    TO QT-TBL-AMOUNT(QT-ENTRY-COUNT)
+               READ QUOTA-TABLE-FILE
+                   AT END
+                     SET QT-NO-MORE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE QUOTA-TABLE-FILE.
+      ***************************************************************
+      * 106-READ-CONTROL-CARD.
+      *  - AN OPTIONAL CONTROL CARD MAY OVERRIDE THE REPORT DATE,
+      *  - THE TSO-ID PRINTED ON THE REPORT, AND THE QUOTA AMOUNT.
+      *  - THE FILE STATUS CLAUSE LETS THE RUN PROCEED NORMALLY
+      *  - WITH THE HARD-CODED DEFAULTS WHEN NO CARD IS SUPPLIED.
+      ***************************************************************
+       106-READ-CONTROL-CARD.
+
+           OPEN INPUT CONTROL-CARD.
+
+           IF CC-FILE-OK
+               MOVE "Y" TO WS-CC-OPENED
+               READ CONTROL-CARD
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     IF CC-OVERRIDE-DATE NOT = SPACES
+                         MOVE CC-OVERRIDE-DATE(1:4) TO CD-YEAR
+                         MOVE CC-OVERRIDE-DATE(5:2) TO CD-MONTH
+                         MOVE CC-OVERRIDE-DATE(7:2) TO CD-DAY
+                     END-IF
+                     IF CC-TSO-ID NOT = SPACES
+                         MOVE CC-TSO-ID TO TSO-ID
+                     END-IF
+                     IF CC-QUOTA-OVERRIDE > ZERO
+                         MOVE CC-QUOTA-OVERRIDE TO WS-QUOTA-OVERRIDE-AMT
+                         SET QUOTA-OVERRIDE-ACTIVE TO TRUE
+                     END-IF
+                     IF CC-RESTART-REQUESTED = "Y"
+                         SET RESTART-REQUESTED TO TRUE
+                     END-IF
+               END-READ
+           END-IF.
+
+           IF WS-CC-OPENED = "Y"
+               CLOSE CONTROL-CARD
+           END-IF.
+      ***************************************************************
+      * 103-CHECK-RESTART.
+      *  - AN OPTIONAL CHECKPOINT FILE LEFT BY A PRIOR RUN OF THIS
+      *  - JOB IS READ TO THE END, KEEPING THE LAST RECORD WRITTEN.
+      *  - WHEN ONE IS FOUND, THE CUMULATIVE TOTALS AND LAST-COMPLETED
+      *  - DISTRICT ARE RESTORED SO 104-SKIP-TO-RESTART-POINT CAN FAST
+      *  - FORWARD PAST THE DISTRICTS ALREADY REPORTED.  CHECKPOINTS
+      *  - ARE WRITTEN AT EACH DISTRICT BREAK BY 160-DIST-BREAK.
+      ***************************************************************
+       103-CHECK-RESTART.
+
+           IF RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+
+               IF CP-FILE-OK
+                   PERFORM UNTIL WS-CP-STATUS NOT = "00"
+                       READ CHECKPOINT-FILE
+                           AT END
+                             MOVE "10" TO WS-CP-STATUS
+                           NOT AT END
+                             MOVE CP-DIST-NO         TO WS-DIST-NO
+                             MOVE CP-BRANCH-NO       TO WS-BRANCH-NO
+                             MOVE CP-SALES-NO        TO WS-SALES-NO
+                             MOVE CP-TOTAL-FINAL-AMT TO
+                                     TOTAL-FINAL-AMT
+                             MOVE CP-TOTAL-DISTRICT-AMT TO
+                                     TOTAL-DISTRICT-AMT
+                             MOVE CP-TOTAL-BRANCH-AMT TO
+                                     TOTAL-BRANCH-AMT
+                             MOVE CP-TOTAL-STORES    TO TOTAL-STORES
+                             MOVE CP-TOTAL-STORES-BELOW TO
+                                     TOTAL-STORES-BELOW
+                             MOVE CP-REJECT-COUNT    TO
+                                     WS-REJECT-COUNT
+                             MOVE CP-PAGE-COUNT      TO PAGE-COUNT
+                             MOVE CP-LINE-COUNT      TO LINE-COUNT
+                             MOVE CP-SLS-RPT-RECS  TO WS-SLS-RPT-RECS
+                             MOVE CP-BLW-RECS      TO WS-BLW-RECS
+                             MOVE CP-MET-RECS      TO WS-MET-RECS
+                             MOVE CP-RJT-RECS      TO WS-RJT-RECS
+                             MOVE CP-EXT-RECS      TO WS-EXT-RECS
+                             SET RESTART-ACTIVE TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+           IF RESTART-ACTIVE
+               PERFORM 102-TRUNCATE-RESTART-FILES
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND MET-QUOTA-REPORT
+                           BELOW-QUOTA-REPORT
+                           SALES-REPORT
+                           REJECT-REPORT
+                           SALES-EXTRACT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT MET-QUOTA-REPORT
+                           BELOW-QUOTA-REPORT
+                           SALES-REPORT
+                           REJECT-REPORT
+                           SALES-EXTRACT
+           END-IF.
+
+      ***************************************************************
+      * 102-TRUNCATE-RESTART-FILES.
+      *  - A CHECKPOINT ONLY RECORDS THE DISTRICT LAST COMPLETED, BUT
+      *  - THE DISTRICT THAT WAS IN PROGRESS WHEN THE PRIOR RUN ABENDED
+      *  - MAY ALREADY HAVE WRITTEN SOME OUTPUT BEFORE THE CRASH.  AN
+      *  - OPEN EXTEND WOULD APPEND AFTER THAT PARTIAL OUTPUT, AND
+      *  - 104-SKIP-TO-RESTART-POINT REPROCESSES THAT SAME DISTRICT FROM
+      *  - ITS FIRST RECORD, SO WITHOUT THIS STEP EVERY LINE THE CRASHED
+      *  - RUN ALREADY WROTE FOR IT WOULD BE DUPLICATED.  EACH RESTART-
+      *  - SENSITIVE FILE IS TRUNCATED BACK TO THE RECORD COUNT SAVED IN
+      *  - THE CHECKPOINT (AS OF THE LAST COMPLETED DISTRICT) BY COPYING
+      *  - ONLY THAT MANY RECORDS THROUGH A SCRATCH FILE AND BACK, SINCE
+      *  - SEQUENTIAL COBOL FILES HAVE NO DIRECT TRUNCATE-IN-PLACE VERB.
+      ***************************************************************
+       102-TRUNCATE-RESTART-FILES.
+
+           PERFORM 102A-TRUNCATE-SALES-RPT.
+           PERFORM 102B-TRUNCATE-BELOW-QUOTA.
+           PERFORM 102C-TRUNCATE-MET-QUOTA.
+           PERFORM 102D-TRUNCATE-REJECT.
+           PERFORM 102E-TRUNCATE-EXTRACT.
+
+       102A-TRUNCATE-SALES-RPT.
+
+           MOVE ZERO TO WS-SCR-COPIED.
+           MOVE "N"  TO WS-SCR-EOF.
+           OPEN INPUT SALES-REPORT.
+           OPEN OUTPUT SALES-RPT-SCRATCH.
+           PERFORM UNTIL SCR-NO-MORE
+                   OR WS-SCR-COPIED >= WS-SLS-RPT-RECS
+               READ SALES-REPORT
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE PRINT-REC TO SALES-RPT-SCR-REC
+                     WRITE SALES-RPT-SCR-REC
+                     ADD 1 TO WS-SCR-COPIED
+               END-READ
+           END-PERFORM.
+           CLOSE SALES-REPORT
+                 SALES-RPT-SCRATCH.
+
+           OPEN OUTPUT SALES-REPORT.
+           CLOSE SALES-REPORT.
+
+           MOVE "N" TO WS-SCR-EOF.
+           OPEN INPUT SALES-RPT-SCRATCH.
+           OPEN EXTEND SALES-REPORT.
+           PERFORM UNTIL SCR-NO-MORE
+               READ SALES-RPT-SCRATCH
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE SALES-RPT-SCR-REC TO PRINT-REC
+                     WRITE PRINT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE SALES-RPT-SCRATCH
+                 SALES-REPORT.
+
+       102B-TRUNCATE-BELOW-QUOTA.
+
+           MOVE ZERO TO WS-SCR-COPIED.
+           MOVE "N"  TO WS-SCR-EOF.
+           OPEN INPUT BELOW-QUOTA-REPORT.
+           OPEN OUTPUT BELOW-QUOTA-SCRATCH.
+           PERFORM UNTIL SCR-NO-MORE
+                   OR WS-SCR-COPIED >= WS-BLW-RECS
+               READ BELOW-QUOTA-REPORT
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE BELOW-QUOTA TO BELOW-QUOTA-SCR-REC
+                     WRITE BELOW-QUOTA-SCR-REC
+                     ADD 1 TO WS-SCR-COPIED
+               END-READ
+           END-PERFORM.
+           CLOSE BELOW-QUOTA-REPORT
+                 BELOW-QUOTA-SCRATCH.
+
+           OPEN OUTPUT BELOW-QUOTA-REPORT.
+           CLOSE BELOW-QUOTA-REPORT.
+
+           MOVE "N" TO WS-SCR-EOF.
+           OPEN INPUT BELOW-QUOTA-SCRATCH.
+           OPEN EXTEND BELOW-QUOTA-REPORT.
+           PERFORM UNTIL SCR-NO-MORE
+               READ BELOW-QUOTA-SCRATCH
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE BELOW-QUOTA-SCR-REC TO BELOW-QUOTA
+                     WRITE BELOW-QUOTA
+               END-READ
+           END-PERFORM.
+           CLOSE BELOW-QUOTA-SCRATCH
+                 BELOW-QUOTA-REPORT.
+
+       102C-TRUNCATE-MET-QUOTA.
+
+           MOVE ZERO TO WS-SCR-COPIED.
+           MOVE "N"  TO WS-SCR-EOF.
+           OPEN INPUT MET-QUOTA-REPORT.
+           OPEN OUTPUT MET-QUOTA-SCRATCH.
+           PERFORM UNTIL SCR-NO-MORE
+                   OR WS-SCR-COPIED >= WS-MET-RECS
+               READ MET-QUOTA-REPORT
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE MET-QUOTA TO MET-QUOTA-SCR-REC
+                     WRITE MET-QUOTA-SCR-REC
+                     ADD 1 TO WS-SCR-COPIED
+               END-READ
+           END-PERFORM.
+           CLOSE MET-QUOTA-REPORT
+                 MET-QUOTA-SCRATCH.
+
+           OPEN OUTPUT MET-QUOTA-REPORT.
+           CLOSE MET-QUOTA-REPORT.
+
+           MOVE "N" TO WS-SCR-EOF.
+           OPEN INPUT MET-QUOTA-SCRATCH.
+           OPEN EXTEND MET-QUOTA-REPORT.
+           PERFORM UNTIL SCR-NO-MORE
+               READ MET-QUOTA-SCRATCH
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE MET-QUOTA-SCR-REC TO MET-QUOTA
+                     WRITE MET-QUOTA
+               END-READ
+           END-PERFORM.
+           CLOSE MET-QUOTA-SCRATCH
+                 MET-QUOTA-REPORT.
+
+       102D-TRUNCATE-REJECT.
+
+           MOVE ZERO TO WS-SCR-COPIED.
+           MOVE "N"  TO WS-SCR-EOF.
+           OPEN INPUT REJECT-REPORT.
+           OPEN OUTPUT REJECT-SCRATCH.
+           PERFORM UNTIL SCR-NO-MORE
+                   OR WS-SCR-COPIED >= WS-RJT-RECS
+               READ REJECT-REPORT
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE REJECT-RECORD TO REJECT-SCR-REC
+                     WRITE REJECT-SCR-REC
+                     ADD 1 TO WS-SCR-COPIED
+               END-READ
+           END-PERFORM.
+           CLOSE REJECT-REPORT
+                 REJECT-SCRATCH.
+
+           OPEN OUTPUT REJECT-REPORT.
+           CLOSE REJECT-REPORT.
+
+           MOVE "N" TO WS-SCR-EOF.
+           OPEN INPUT REJECT-SCRATCH.
+           OPEN EXTEND REJECT-REPORT.
+           PERFORM UNTIL SCR-NO-MORE
+               READ REJECT-SCRATCH
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE REJECT-SCR-REC TO REJECT-RECORD
+                     WRITE REJECT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE REJECT-SCRATCH
+                 REJECT-REPORT.
+
+       102E-TRUNCATE-EXTRACT.
+
+           MOVE ZERO TO WS-SCR-COPIED.
+           MOVE "N"  TO WS-SCR-EOF.
+           OPEN INPUT SALES-EXTRACT.
+           OPEN OUTPUT SALES-EXTRACT-SCRATCH.
+           PERFORM UNTIL SCR-NO-MORE
+                   OR WS-SCR-COPIED >= WS-EXT-RECS
+               READ SALES-EXTRACT
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE SALES-EXTRACT-REC TO SALES-EXTRACT-SCR-REC
+                     WRITE SALES-EXTRACT-SCR-REC
+                     ADD 1 TO WS-SCR-COPIED
+               END-READ
+           END-PERFORM.
+           CLOSE SALES-EXTRACT
+                 SALES-EXTRACT-SCRATCH.
+
+           OPEN OUTPUT SALES-EXTRACT.
+           CLOSE SALES-EXTRACT.
+
+           MOVE "N" TO WS-SCR-EOF.
+           OPEN INPUT SALES-EXTRACT-SCRATCH.
+           OPEN EXTEND SALES-EXTRACT.
+           PERFORM UNTIL SCR-NO-MORE
+               READ SALES-EXTRACT-SCRATCH
+                   AT END
+                     SET SCR-NO-MORE TO TRUE
+                   NOT AT END
+                     MOVE SALES-EXTRACT-SCR-REC TO SALES-EXTRACT-REC
+                     WRITE SALES-EXTRACT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE SALES-EXTRACT-SCRATCH
+                 SALES-EXTRACT.
+
+      ***************************************************************
+      * 104-SKIP-TO-RESTART-POINT.
+      *  - DISCARDS INPUT RECORDS FOR DISTRICTS ALREADY COMPLETED ON
+      *  - THE PRIOR RUN, THEN HANDS THE FIRST RECORD OF THE FIRST
+      *  - UNPROCESSED DISTRICT TO 110-SALES-ROUTINE AS IF IT WERE
+      *  - THE FIRST RECORD OF THE JOB.  200-PRINT-HEADING-LINES IS
+      *  - FORCED HERE BECAUSE WS-FIRST-REC IS STILL "Y" AT THIS
+      *  - POINT, SO 110-SALES-ROUTINE WILL OVERWRITE WS-DIST-NO/
+      *  - WS-BRANCH-NO/WS-SALES-NO (RESTORED FROM THE CHECKPOINT
+      *  - ABOVE) WITH THIS RECORD'S OWN KEY BEFORE ITS BREAK LOGIC
+      *  - RUNS, SO NO BREAK/HEADING WOULD OTHERWISE FIRE FOR IT AND
+      *  - DL-DIST-NO/DL-BRANCH-NO/DL-SALES-NO WOULD STAY BLANK.
+      ***************************************************************
+       104-SKIP-TO-RESTART-POINT.
+
+           PERFORM UNTIL MORE-RECORDS = 'N'
+               READ STORE-REPORT
+                   AT END
+                     SET NO-RECORDS TO TRUE
+                   NOT AT END
+                     IF SD-DIST-NO > WS-DIST-NO
+                         PERFORM 200-PRINT-HEADING-LINES
+                         PERFORM 110-SALES-ROUTINE
+                         EXIT PERFORM
+                     END-IF
+               END-READ
+           END-PERFORM.
+
+      ***************************************************************
       * 110-SALES-ROUTINE.
       *  - DATA IS MOVED FROM THE INPUT BUFFER TO THE OUTPUT BUFFER
       *  - THE FIRST RECORD IS PRINTED
@@ -280,13 +948,20 @@
       ***************************************************************
        110-SALES-ROUTINE.
 
+                IF WS-FIRST-REC NOT = "Y"
+                    PERFORM 115-SEQUENCE-CHECK
+                END-IF.
+
+              IF NOT SEQUENCE-ERROR-FOUND
+
                 IF WS-FIRST-REC = "Y"
                  MOVE SD-DIST-NO TO WS-DIST-NO
                  MOVE SD-BRANCH-NO TO WS-BRANCH-NO
                  MOVE SD-SALES-NO TO  WS-SALES-NO
                  MOVE "N" TO WS-FIRST-REC
-                END-IF.
-                MOVE 1 TO SPACE-CONTROL.
+                END-IF
+
+                MOVE 1 TO SPACE-CONTROL
 
                 IF sd-dist-no not = ws-dist-no
                  perform 140-sales-break
@@ -304,14 +979,59 @@
                     MOVE 3 TO SPACE-CONTROL
                   end-if
                end-if
-              end-if.
+              end-if
 
               IF LINE-COUNT >= LINES-ON-PAGE
                 PERFORM 200-PRINT-HEADING-LINES
+              END-IF
+
+              PERFORM 112-VALIDATE-RECORD
+
+              IF RECORD-IS-VALID
+                  perform 130-CREATE-DETAIL-LINE
+              END-IF
+
               END-IF.
+      ***************************************************************
+      * 115-SEQUENCE-CHECK.
+      *  - CONFIRMS THAT STORE-REPORT ARRIVED IN ASCENDING
+      *  - DISTRICT/BRANCH/SALESPERSON SEQUENCE.  110-SALES-ROUTINE'S
+      *  - CONTROL BREAKS ONLY PRODUCE CORRECT TOTALS WHEN THE INPUT
+      *  - IS TRULY IN THAT ORDER, SO AN OUT-OF-SEQUENCE KEY STOPS
+      *  - THE RUN INSTEAD OF SILENTLY GARBLING THE BREAK TOTALS.
+      ***************************************************************
+       115-SEQUENCE-CHECK.
+
+           IF SD-DIST-NO < WS-DIST-NO
+               PERFORM 990-SEQUENCE-ERROR
+           ELSE
+             IF SD-DIST-NO = WS-DIST-NO
+               IF SD-BRANCH-NO < WS-BRANCH-NO
+                   PERFORM 990-SEQUENCE-ERROR
+               ELSE
+                 IF SD-BRANCH-NO = WS-BRANCH-NO
+                   IF SD-SALES-NO < WS-SALES-NO
+                       PERFORM 990-SEQUENCE-ERROR
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
 
+      ***************************************************************
+      * 990-SEQUENCE-ERROR.
+      *  - REPORTS THE OUT-OF-SEQUENCE KEY AND TERMINATES THE RUN
+      ***************************************************************
+       990-SEQUENCE-ERROR.
 
-              perform 130-CREATE-DETAIL-LINE.
+           DISPLAY "CBL01 - STORE-REPORT OUT OF SEQUENCE - RUN "
+                   "TERMINATED".
+           DISPLAY "  LAST KEY PROCESSED : " WS-DIST-NO "-"
+                   WS-BRANCH-NO "-" WS-SALES-NO.
+           DISPLAY "  OUT OF SEQUENCE KEY: " SD-DIST-NO "-"
+                   SD-BRANCH-NO "-" SD-SALES-NO.
+           SET SEQUENCE-ERROR-FOUND TO TRUE.
+           SET NO-RECORDS TO TRUE.
 
       ***************************************************************
       * 130-CREATE-DETAIL-LINE.
@@ -339,60 +1059,314 @@
                                   BQ-SALES-AMOUNT
                                   MQ-SALES-AMOUNT.
 
+            PERFORM 107-LOOKUP-QUOTA.
+
+            PERFORM 108-LOOKUP-STORE-MASTER.
+
+            PERFORM 109-LOAD-YTD-MASTER.
+
+            COMPUTE DL-YTD-AMOUNT =
+                WS-YTD-BASE + TOTAL-PERSON-AMT + SD-SALES-AMOUNT.
+            COMPUTE DL-MTD-AMOUNT =
+                WS-MTD-BASE + TOTAL-PERSON-AMT + SD-SALES-AMOUNT.
+
               IF SD-SALES-AMOUNT IS LESS THAN WS-QUOTA
                   COMPUTE DL-BQ-SUM = WS-QUOTA - SD-SALES-AMOUNT
                   move "BELOW QUOTA BY: " TO DL-MESSAGE
                   ADD 1 TO TOTAL-STORES-BELOW
                   WRITE BELOW-QUOTA
+                  ADD 1 TO WS-BLW-RECS
+                  MOVE "BELOW QUOTA" TO WS-EXTRACT-STATUS
               ELSE
                   MOVE SPACES TO DL-BELOW-QUOTA
+                  MOVE WS-QUOTA TO MQ-QUOTA-AMT
                   WRITE MET-QUOTA
+                  ADD 1 TO WS-MET-RECS
+                  MOVE "MET QUOTA"   TO WS-EXTRACT-STATUS
               END-IF.
 
+              PERFORM 118-WRITE-EXTRACT.
+
+              PERFORM 121-UPDATE-ATTAINMENT.
+
+              ADD 1 TO WS-PERSON-VALID-COUNT WS-BRANCH-VALID-COUNT
+                       WS-DIST-VALID-COUNT.
+
               MOVE DETAIL-LINE  TO PRINT-REC.
               WRITE PRINT-REC AFTER SPACE-CONTROL
+              ADD 1 TO WS-SLS-RPT-RECS.
               ADD SPACE-CONTROL TO LINE-COUNT.
               ADD 1 TO TOTAL-STORES.
               ADD SD-SALES-AMOUNT TO TOTAL-PERSON-AMT.
               MOVE SPACES TO DETAIL-LINE.
+
+              MOVE STORE-INFO-LINE TO PRINT-REC.
+              WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+              ADD 1 TO WS-SLS-RPT-RECS.
+              ADD 1 TO LINE-COUNT.
+              MOVE SPACES TO STORE-INFO-LINE.
+
               MOVE 2 TO SPACE-CONTROL.
 
 
+      ***************************************************************
+      * 107-LOOKUP-QUOTA.
+      *  - THE QUOTA TABLE LOADED IN 105-LOAD-QUOTA-TABLE IS SEARCHED
+      *  - FOR THE CURRENT RECORD'S DISTRICT/BRANCH.  WHEN NO ENTRY
+      *  - IS FOUND THE STANDARD DEFAULT QUOTA IS USED INSTEAD.
+      ***************************************************************
+       107-LOOKUP-QUOTA.
+
+           IF QUOTA-OVERRIDE-ACTIVE
+               MOVE WS-QUOTA-OVERRIDE-AMT TO WS-QUOTA
+           ELSE
+               MOVE WS-DEFAULT-QUOTA TO WS-QUOTA
+
+               PERFORM VARYING QT-IDX FROM 1 BY 1
+                       UNTIL QT-IDX > QT-ENTRY-COUNT
+                   IF SD-DIST-NO = QT-TBL-DIST-NO(QT-IDX)
+                      AND SD-BRANCH-NO = QT-TBL-BRANCH-NO(QT-IDX)
+                       MOVE QT-TBL-AMOUNT(QT-IDX) TO WS-QUOTA
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      ***************************************************************
+      * 108-LOOKUP-STORE-MASTER.
+      *  - THE VSAM STORE-MASTER FILE IS READ BY SD-BRANCH-NO/
+      *  - SD-SALES-NO TO PULL THE MANAGER NAME, STORE ADDRESS AND
+      *  - PHONE NUMBER ONTO THE DETAIL REPORT.  A STORE WITH NO
+      *  - MASTER RECORD PRINTS WITH THOSE FIELDS BLANK.
+      ***************************************************************
+       108-LOOKUP-STORE-MASTER.
+
+           MOVE SD-BRANCH-NO TO SM-BRANCH-NO.
+           MOVE SD-SALES-NO  TO SM-SALES-NO.
+
+           READ STORE-MASTER
+               INVALID KEY
+                   MOVE SPACES TO SM-MANAGER-NAME
+                                  SM-STORE-ADDRESS
+                                  SM-PHONE-NUMBER
+           END-READ.
+
+           MOVE SM-MANAGER-NAME    TO SIL-MANAGER-NAME.
+           MOVE SM-STORE-ADDRESS   TO SIL-STORE-ADDRESS.
+           MOVE SM-PHONE-NUMBER    TO SIL-PHONE-NUMBER.
+
+      ***************************************************************
+      * 109-LOAD-YTD-MASTER.
+      *  - READS THE CUMULATIVE YTD-MASTER RECORD FOR THE CURRENT
+      *  - SALESPERSON SO THE RUNNING YTD/MTD TOTALS PRINTED ON
+      *  - DETAIL-LINE REFLECT PRIOR RUNS PLUS THIS RUN'S SALES.
+      *  - MTD RESETS WHEN THE MASTER'S SAVED MONTH DOESN'T MATCH
+      *  - THE CURRENT REPORT MONTH.
+      ***************************************************************
+       109-LOAD-YTD-MASTER.
+
+           MOVE SD-DIST-NO   TO YM-DIST-NO.
+           MOVE SD-BRANCH-NO TO YM-BRANCH-NO.
+           MOVE SD-SALES-NO  TO YM-SALES-NO.
+
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE ZERO TO YM-YTD-AMT YM-MTD-AMT YM-MTD-MONTH
+           END-READ.
+
+           MOVE YM-YTD-AMT TO WS-YTD-BASE.
+
+           IF YM-MTD-MONTH = CD-MONTH
+               MOVE YM-MTD-AMT TO WS-MTD-BASE
+           ELSE
+               MOVE ZERO TO WS-MTD-BASE
+           END-IF.
+
+      ***************************************************************
+      * 117-SAVE-YTD-MASTER.
+      *  - WRITES BACK THE SALESPERSON'S UPDATED YTD/MTD TOTALS WHEN
+      *  - THEIR GROUP OF DETAIL RECORDS IS COMPLETE.  CALLED FROM
+      *  - 140-SALES-BREAK WHILE WS-DIST/BRANCH/SALES-NO STILL HOLD
+      *  - THE SALESPERSON WHOSE GROUP JUST ENDED.
+      ***************************************************************
+       117-SAVE-YTD-MASTER.
+
+           MOVE WS-DIST-NO   TO YM-DIST-NO.
+           MOVE WS-BRANCH-NO TO YM-BRANCH-NO.
+           MOVE WS-SALES-NO  TO YM-SALES-NO.
+           COMPUTE YM-YTD-AMT = WS-YTD-BASE + TOTAL-PERSON-AMT.
+           COMPUTE YM-MTD-AMT = WS-MTD-BASE + TOTAL-PERSON-AMT.
+           MOVE CD-MONTH TO YM-MTD-MONTH.
+
+           REWRITE YTD-MASTER-REC
+               INVALID KEY
+                   WRITE YTD-MASTER-REC
+           END-REWRITE.
+
+      ***************************************************************
+      * 118-WRITE-EXTRACT.
+      *  - BUILDS A COMMA-DELIMITED COPY OF THE CURRENT DETAIL RECORD
+      *  - FOR DOWNSTREAM/SPREADSHEET USE ALONGSIDE THE PRINT-FORMATTED
+      *  - SALES-REPORT.  CALLED FROM 130-CREATE-DETAIL-LINE ONCE THE
+      *  - BELOW/MET QUOTA STATUS IS KNOWN.
+      ***************************************************************
+       118-WRITE-EXTRACT.
+
+           MOVE SD-SALES-AMOUNT TO WS-EXTRACT-AMT.
+           MOVE SPACES TO SALES-EXTRACT-REC.
+
+           STRING SD-DIST-NO         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  SD-BRANCH-NO       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  SD-SALES-NO        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  SD-STORE-NAME      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-EXTRACT-AMT     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTRACT-STATUS) DELIMITED BY SIZE
+               INTO SALES-EXTRACT-REC
+           END-STRING.
+
+           WRITE SALES-EXTRACT-REC.
+           ADD 1 TO WS-EXT-RECS.
+
+      ***************************************************************
+      * 121-UPDATE-ATTAINMENT.
+      *  - TALLIES BELOW/MET QUOTA COUNTS PER DISTRICT SO 122-PRINT-
+      *  - ATTAINMENT-SUMMARY CAN REPORT A RECONCILIATION AT EOJ.
+      ***************************************************************
+       121-UPDATE-ATTAINMENT.
+
+           MOVE "N" TO WS-DA-FOUND.
+
+           PERFORM VARYING DA-IDX FROM 1 BY 1
+                   UNTIL DA-IDX > DA-ENTRY-COUNT
+               IF SD-DIST-NO = DA-DIST-NO(DA-IDX)
+                   SET DA-ENTRY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT DA-ENTRY-FOUND
+               ADD 1 TO DA-ENTRY-COUNT
+               MOVE SD-DIST-NO TO DA-DIST-NO(DA-ENTRY-COUNT)
+               MOVE ZERO TO DA-BELOW-COUNT(DA-ENTRY-COUNT)
+                            DA-MET-COUNT(DA-ENTRY-COUNT)
+               MOVE DA-ENTRY-COUNT TO DA-IDX
+           END-IF.
+
+           IF WS-EXTRACT-STATUS = "BELOW QUOTA"
+               ADD 1 TO DA-BELOW-COUNT(DA-IDX)
+           ELSE
+               ADD 1 TO DA-MET-COUNT(DA-IDX)
+           END-IF.
+
+      ***************************************************************
+      * 112-VALIDATE-RECORD.
+      *  - CHECKS SD-SALES-AMOUNT AND SD-STORE-NAME BEFORE THE RECORD
+      *  - IS ALLOWED INTO 130-CREATE-DETAIL-LINE.  A BAD RECORD IS
+      *  - WRITTEN TO REJECT-REPORT AND LEFT OUT OF EVERY TOTAL.
+      ***************************************************************
+       112-VALIDATE-RECORD.
+
+           MOVE "Y" TO WS-VALID-RECORD.
+           MOVE SPACES TO RJ-REASON.
+
+           IF SD-SALES-AMOUNT IS NOT NUMERIC
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "INVALID SALES AMOUNT" TO RJ-REASON
+           END-IF.
+
+           IF SD-STORE-NAME = SPACES
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "MISSING STORE NAME" TO RJ-REASON
+           END-IF.
+
+           IF NOT RECORD-IS-VALID
+               MOVE SALES-DATA TO RJ-ORIGINAL-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+               WRITE REJECT-RECORD
+               ADD 1 TO WS-RJT-RECS
+           END-IF.
+
       ***************************************************************
 
        140-sales-break.
 
-            MOVE 2 TO SPACE-CONTROL.
-            MOVE WS-SALES-NO TO SPTL-PERSON-NUM
-            MOVE TOTAL-PERSON-AMT TO SPTL-PERSON-TOTAL
-            ADD  TOTAL-PERSON-AMT TO TOTAL-BRANCH-AMT
-            MOVE 0 TO TOTAL-PERSON-AMT
-            MOVE SALES-PERSON-TOTALS-LINE TO PRINT-REC
-            WRITE PRINT-REC AFTER SPACE-CONTROL
-            ADD SPACE-CONTROL TO LINE-COUNT
+            IF WS-PERSON-VALID-COUNT > 0
+                MOVE 2 TO SPACE-CONTROL
+                MOVE WS-SALES-NO TO SPTL-PERSON-NUM
+                MOVE TOTAL-PERSON-AMT TO SPTL-PERSON-TOTAL
+                PERFORM 117-SAVE-YTD-MASTER
+                ADD  TOTAL-PERSON-AMT TO TOTAL-BRANCH-AMT
+                MOVE 0 TO TOTAL-PERSON-AMT
+                MOVE SALES-PERSON-TOTALS-LINE TO PRINT-REC
+                WRITE PRINT-REC AFTER SPACE-CONTROL
+                ADD 1 TO WS-SLS-RPT-RECS
+                ADD SPACE-CONTROL TO LINE-COUNT
+            END-IF.
+            MOVE ZERO TO WS-PERSON-VALID-COUNT.
             MOVE SD-SALES-NO TO DL-SALES-NO, ws-sales-no.
 
       ***************************************************************
        150-BRANCH-break.
-            MOVE WS-BRANCH-NO TO BTL-BRANCH-NUM
-            MOVE TOTAL-BRANCH-AMT TO BTL-BRANCH-TOTAL
-            ADD TOTAL-BRANCH-AMT  TO TOTAL-DISTRICT-AMT
-            MOVE 0 TO TOTAL-BRANCH-AMT
-            MOVE BRANCH-TOTALS-LINE TO PRINT-REC
-            WRITE PRINT-REC AFTER SPACE-CONTROL
-            ADD SPACE-CONTROL TO LINE-COUNT
+            IF WS-BRANCH-VALID-COUNT > 0
+                MOVE WS-BRANCH-NO TO BTL-BRANCH-NUM
+                MOVE TOTAL-BRANCH-AMT TO BTL-BRANCH-TOTAL
+                ADD TOTAL-BRANCH-AMT  TO TOTAL-DISTRICT-AMT
+                MOVE 0 TO TOTAL-BRANCH-AMT
+                MOVE BRANCH-TOTALS-LINE TO PRINT-REC
+                WRITE PRINT-REC AFTER SPACE-CONTROL
+                ADD 1 TO WS-SLS-RPT-RECS
+                ADD SPACE-CONTROL TO LINE-COUNT
+            END-IF.
+            MOVE ZERO TO WS-BRANCH-VALID-COUNT.
             MOVE SD-BRANCH-NO TO DL-BRANCH-NO, WS-BRANCH-NO.
 
       ***************************************************************
        160-DIST-break.
-            MOVE WS-DIST-NO TO DTL-DISTRICT-NUM
-            MOVE TOTAL-DISTRICT-AMT TO DTL-DISTRICT-TOTAL
-            ADD TOTAL-DISTRICT-AMT  TO TOTAL-FINAL-AMT
-            MOVE 0 TO TOTAL-DISTRICT-AMT
-            MOVE DISTRICT-TOTALS-LINE TO PRINT-REC
-            WRITE PRINT-REC AFTER SPACE-CONTROL
+            IF WS-DIST-VALID-COUNT > 0
+                MOVE WS-DIST-NO TO DTL-DISTRICT-NUM
+                MOVE TOTAL-DISTRICT-AMT TO DTL-DISTRICT-TOTAL
+                ADD TOTAL-DISTRICT-AMT  TO TOTAL-FINAL-AMT
+                MOVE 0 TO TOTAL-DISTRICT-AMT
+                MOVE DISTRICT-TOTALS-LINE TO PRINT-REC
+                WRITE PRINT-REC AFTER SPACE-CONTROL
+                ADD 1 TO WS-SLS-RPT-RECS
+            END-IF.
+            MOVE ZERO TO WS-DIST-VALID-COUNT.
+            PERFORM 119-SAVE-CHECKPOINT.
             MOVE SD-DIST-NO TO DL-DIST-NO, ws-dist-no.
 
+      ***************************************************************
+      * 119-SAVE-CHECKPOINT.
+      *  - RECORDS THE DISTRICT JUST COMPLETED AND THE CUMULATIVE
+      *  - TOTALS SO FAR SO THE JOB CAN BE RESTARTED AFTER THIS POINT
+      *  - WITHOUT REDOING EVERY DISTRICT THAT ALREADY PRINTED.
+      ***************************************************************
+       119-SAVE-CHECKPOINT.
+
+           MOVE WS-DIST-NO           TO CP-DIST-NO.
+           MOVE WS-BRANCH-NO         TO CP-BRANCH-NO.
+           MOVE WS-SALES-NO          TO CP-SALES-NO.
+           MOVE TOTAL-FINAL-AMT      TO CP-TOTAL-FINAL-AMT.
+           MOVE TOTAL-DISTRICT-AMT   TO CP-TOTAL-DISTRICT-AMT.
+           MOVE TOTAL-BRANCH-AMT     TO CP-TOTAL-BRANCH-AMT.
+           MOVE TOTAL-STORES         TO CP-TOTAL-STORES.
+           MOVE TOTAL-STORES-BELOW   TO CP-TOTAL-STORES-BELOW.
+           MOVE WS-REJECT-COUNT      TO CP-REJECT-COUNT.
+           MOVE PAGE-COUNT           TO CP-PAGE-COUNT.
+           MOVE LINE-COUNT           TO CP-LINE-COUNT.
+           MOVE WS-SLS-RPT-RECS      TO CP-SLS-RPT-RECS.
+           MOVE WS-BLW-RECS          TO CP-BLW-RECS.
+           MOVE WS-MET-RECS          TO CP-MET-RECS.
+           MOVE WS-RJT-RECS          TO CP-RJT-RECS.
+           MOVE WS-EXT-RECS          TO CP-EXT-RECS.
+
+           WRITE CHECKPOINT-REC.
+
       **************************************************************
       * 200-HEADINGS
       * PRINT HEADING LINES.
@@ -407,18 +1381,23 @@
             MOVE TSO-ID TO PRINT-REC.
             WRITE PRINT-REC
                  AFTER ADVANCING PAGE.
+            ADD 1 TO WS-SLS-RPT-RECS.
             MOVE HEADING-LINE-1 TO PRINT-REC.
             WRITE PRINT-REC
                  AFTER ADVANCING 2 LINES.
+            ADD 1 TO WS-SLS-RPT-RECS.
             MOVE HEADING-LINE-2 TO PRINT-REC.
             WRITE PRINT-REC
                  AFTER ADVANCING 3 LINES.
+            ADD 1 TO WS-SLS-RPT-RECS.
             MOVE HEADING-LINE-3 TO PRINT-REC.
             WRITE PRINT-REC
                  AFTER ADVANCING 3 LINES.
+            ADD 1 TO WS-SLS-RPT-RECS.
             MOVE HEADING-LINE-4 TO PRINT-REC.
             WRITE PRINT-REC
                  AFTER ADVANCING 1 LINES.
+            ADD 1 TO WS-SLS-RPT-RECS.
 
 
             MOVE ZERO TO LINE-COUNT.
@@ -427,31 +1406,154 @@
             MOVE SD-BRANCH-NO TO dl-bRANCH-No
             MOVE SD-SALES-NO TO dl-SALES-NO.
       ***************************************************************
-      * 120-EOJ.
-      *  - FILES ARE CLOSED
+      * 122-PRINT-ATTAINMENT-SUMMARY.
+      *  - PRINTS THE PER-DISTRICT BELOW/AT-ABOVE QUOTA COUNTS BUILT
+      *  - BY 121-UPDATE-ATTAINMENT.  THE TOTAL-STORES CROSS-CHECK IS
+      *  - DONE SEPARATELY BY 124-RECONCILE-OUTPUT-FILES AGAINST THE
+      *  - RECORDS ACTUALLY WRITTEN TO BELOW-QUOTA-REPORT AND MET-
+      *  - QUOTA-REPORT, SINCE DA-BELOW-COUNT/DA-MET-COUNT ARE
+      *  - INCREMENTED IN LOCKSTEP WITH TOTAL-STORES-BELOW/TOTAL-
+      *  - STORES AND SO CAN NEVER DISAGREE WITH THEM.
       ***************************************************************
-       120-EOJ.
-
-      * DONT FORGET TO ADD THE MOVES AND THE WRITES FOR THE END
-      * OF JOB TOTALS
-
-
-            MOVE TOTAL-FINAL-AMT TO FTL-TOTAL.
-            MOVE FINAL-TOTAL-LINE TO PRINT-REC
-                    WRITE PRINT-REC AFTER ADVANCING 3 LINES.
+       122-PRINT-ATTAINMENT-SUMMARY.
+
+           MOVE ATTAINMENT-HEADING-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+           ADD 1 TO WS-SLS-RPT-RECS.
+
+           IF RESTART-ACTIVE
+               MOVE ATTAINMENT-RESTART-NOTE-LINE TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINES
+               ADD 1 TO WS-SLS-RPT-RECS
+           END-IF.
+
+           PERFORM VARYING DA-IDX FROM 1 BY 1
+                   UNTIL DA-IDX > DA-ENTRY-COUNT
+
+               MOVE DA-DIST-NO(DA-IDX)     TO AL-DIST-NO
+               MOVE DA-BELOW-COUNT(DA-IDX) TO AL-BELOW-COUNT
+               MOVE DA-MET-COUNT(DA-IDX)   TO AL-MET-COUNT
+
+               IF DA-BELOW-COUNT(DA-IDX) + DA-MET-COUNT(DA-IDX) > 0
+                   COMPUTE WS-DA-PCT ROUNDED =
+                       (DA-MET-COUNT(DA-IDX) /
+                       (DA-BELOW-COUNT(DA-IDX) + DA-MET-COUNT(DA-IDX)))
+                           * 100
+               ELSE
+                   MOVE ZERO TO WS-DA-PCT
+               END-IF
+               MOVE WS-DA-PCT TO AL-PCT-ATTAINED
+
+               MOVE ATTAINMENT-LINE TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINES
+               ADD 1 TO WS-SLS-RPT-RECS
+           END-PERFORM.
 
-             MOVE TOTAL-STORES TO TL-TOTAL-STORES.
-             MOVE TOTAL-STORES-BELOW TO TL-STORES-BELOW.
-             MOVE TOTALS-LINE-1 TO PRINT-REC
-                    WRITE PRINT-REC AFTER ADVANCING 2 LINES.
-
-             MOVE TOTALS-LINE-2 TO PRINT-REC
-                    WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+      ***************************************************************
+      * 124-RECONCILE-OUTPUT-FILES.
+      *  - CLOSES BELOW-QUOTA-REPORT AND MET-QUOTA-REPORT, THEN
+      *  - REOPENS EACH AS INPUT TO COUNT THE RECORDS ACTUALLY
+      *  - WRITTEN DURING THIS RUN.  THIS IS AN INDEPENDENT CHECK
+      *  - AGAINST WHAT LANDED IN THE OUTPUT FILES, NOT A REPLAY OF
+      *  - THE IN-MEMORY COUNTERS THAT PRODUCED THEM, AND IT IS ALSO
+      *  - UNAFFECTED BY DISTRICT-ATTAINMENT-TABLE NOT BEING CARRIED
+      *  - ACROSS A RESTART.
+      ***************************************************************
+       124-RECONCILE-OUTPUT-FILES.
+
+           CLOSE BELOW-QUOTA-REPORT
+                 MET-QUOTA-REPORT.
+
+           MOVE ZERO TO WS-BQ-RECCOUNT.
+           MOVE ZERO TO WS-MQ-RECCOUNT.
+
+           MOVE "N" TO WS-BQ-EOF.
+           OPEN INPUT BELOW-QUOTA-REPORT.
+           PERFORM UNTIL BQ-NO-MORE
+               READ BELOW-QUOTA-REPORT
+                   AT END
+                     SET BQ-NO-MORE TO TRUE
+                   NOT AT END
+                     ADD 1 TO WS-BQ-RECCOUNT
+               END-READ
+           END-PERFORM.
+           CLOSE BELOW-QUOTA-REPORT.
+
+           MOVE "N" TO WS-MQ-EOF.
+           OPEN INPUT MET-QUOTA-REPORT.
+           PERFORM UNTIL MQ-NO-MORE
+               READ MET-QUOTA-REPORT
+                   AT END
+                     SET MQ-NO-MORE TO TRUE
+                   NOT AT END
+                     ADD 1 TO WS-MQ-RECCOUNT
+               END-READ
+           END-PERFORM.
+           CLOSE MET-QUOTA-REPORT.
+
+           COMPUTE WS-RECONCILE-TOTAL =
+                   WS-BQ-RECCOUNT + WS-MQ-RECCOUNT.
+
+           IF WS-RECONCILE-TOTAL = TOTAL-STORES
+               MOVE "OK"        TO RL-RECONCILE-MSG
+           ELSE
+               MOVE "MISMATCH"  TO RL-RECONCILE-MSG
+           END-IF.
 
+      ***************************************************************
+      * 120-EOJ.
+      *  - 124-RECONCILE-OUTPUT-FILES CLOSES/RECOUNTS THE BELOW AND
+      *  - MET QUOTA REPORTS UNCONDITIONALLY, THEN THE NORMAL END OF
+      *  - JOB TOTALS ARE ONLY PRINTED WHEN THE RUN COMPLETED CLEANLY.
+      *  - A RUN ABORTED BY 990-SEQUENCE-ERROR GETS AN EXPLICIT ERROR
+      *  - TRAILER INSTEAD SO THE PRINTED REPORT CANNOT BE MISTAKEN
+      *  - FOR A NORMAL COMPLETE ONE.  FILES ARE CLOSED EITHER WAY,
+      *  - AND ON A CLEAN FINISH THE CHECKPOINT FILE IS TRUNCATED SO
+      *  - THE NEXT RUN DOES NOT MISTAKE IT FOR A RESTART.
+      ***************************************************************
+       120-EOJ.
 
-            CLOSE STORE-REPORT
-                  MET-QUOTA-REPORT
-                  BELOW-QUOTA-REPORT
-                  SALES-REPORT.
+           PERFORM 124-RECONCILE-OUTPUT-FILES.
+
+           IF NOT SEQUENCE-ERROR-FOUND
+               MOVE TOTAL-FINAL-AMT TO FTL-TOTAL
+               MOVE FINAL-TOTAL-LINE TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 3 LINES
+               ADD 1 TO WS-SLS-RPT-RECS
+
+               MOVE TOTAL-STORES TO TL-TOTAL-STORES
+               MOVE TOTAL-STORES-BELOW TO TL-STORES-BELOW
+               MOVE TOTALS-LINE-1 TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 2 LINES
+               ADD 1 TO WS-SLS-RPT-RECS
+
+               PERFORM 122-PRINT-ATTAINMENT-SUMMARY
+
+               MOVE RECONCILE-LINE TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 2 LINES
+               ADD 1 TO WS-SLS-RPT-RECS
+
+               MOVE WS-REJECT-COUNT TO TL2-REJECT-COUNT
+               MOVE TOTALS-LINE-2 TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 2 LINES
+               ADD 1 TO WS-SLS-RPT-RECS
+           ELSE
+               MOVE ERROR-TRAILER-LINE TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 3 LINES
+               ADD 1 TO WS-SLS-RPT-RECS
+           END-IF.
+
+           CLOSE STORE-REPORT
+                 STORE-MASTER
+                 YTD-MASTER
+                 SALES-REPORT
+                 REJECT-REPORT
+                 SALES-EXTRACT
+                 CHECKPOINT-FILE.
+
+           IF NOT SEQUENCE-ERROR-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
 
