@@ -0,0 +1,12 @@
+      ***************************************************************
+      * MQRECORD - MET-QUOTA-REPORT RECORD LAYOUT
+      *  - SHARED BY CBL01 (WRITER) AND TOPPERF (READER) SO BOTH
+      *  - PROGRAMS AGREE ON THE MET-QUOTA FILE LAYOUT.
+      ***************************************************************
+       01  MET-QUOTA.
+            05  MQ-DISTRICT-NUM      PIC 9(4).
+            05  MQ-BRANCH-NUM        PIC 9(2).
+            05  MQ-SALES-NO          PIC 9(2).
+            05  MQ-STORE-NAME        PIC X(15).
+            05  MQ-SALES-AMOUNT      PIC 9(5)V99.
+            05  MQ-QUOTA-AMT         PIC 9(4)V99.
